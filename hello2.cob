@@ -1,58 +1,708 @@
-      *****************************************
-      *Date April 11, 2020
-      *Purpose: Practice COBOL
-      *Tectonics: cobc
-      ****************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRACTICE-ROOM.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WS-USER.
-           05 WS-FIRST-NAME PIC a(10).
-           05 WS-LAST-NAME  PIC a(10).
-           05 WS-FIRST-NUMBER    PIC s9(19)v9(19)   comp-3.
-           05 WS-SECOND-NUMBER  PIC s9(19)v9(19)    comp-3.
-       01 WS-FULL-NAME  PIC a(20).
-       01 WS-CLOSE      PIC a(1).
-       01 WS-ADDED-NUMBERS  PIC s9(19)v9(19)    comp-3.
-
-       PROCEDURE DIVISION.
-           PERFORM GET-DATA
-           PERFORM CALC-DATA
-           PERFORM SHOW-DATA
-           PERFORM FINISH-UP
-           GOBACK.
-
-       GET-DATA.
-           MOVE SPACE TO WS-USER WS-FULL-NAME
-           DISPLAY "What is your first name?"
-           ACCEPT WS-FIRST-NAME OF WS-USER
-           DISPLAY "What is your last name?"
-           ACCEPT WS-LAST-NAME OF WS-USER
-           DISPLAY "Choose a number:"
-           ACCEPT WS-FIRST-NUMBER OF WS-USER
-           DISPLAY "Choose a second number:"
-           ACCEPT WS-SECOND-NUMBER OF WS-USER
-           STRING WS-FIRST-NAME OF WS-USER DELIMITED BY SPACE
-           SPACE DELIMITED BY SIZE
-                WS-LAST-NAME OF WS-USER DELIMITED BY SPACE
-                SPACE DELIMITED BY SIZE
-                INTO WS-FULL-NAME
-                ON OVERFLOW
-                DISPLAY "Your data was truncated :("
-            END-STRING.
-
-       CALC-DATA.
-           ADD WS-FIRST-NUMBER WS-SECOND-NUMBER OF WS-USER TO
-           WS-ADDED-NUMBERS.
-
-       SHOW-DATA.
-           DISPLAY "Welcome " WS-FULL-NAME " The sum of numbers is: "
-           WS-ADDED-NUMBERS.
-
-        FINISH-UP.
-           DISPLAY "Press any key to close".
-           ACCEPT WS-CLOSE
-           DISPLAY "Goodbye!".
-           END PROGRAM PRACTICE-ROOM. 
+000010*****************************************************************
+000020*Date April 11, 2020
+000030*Purpose: Practice COBOL
+000040*Tectonics: cobc
+000050*----------------------------------------------------------------
+000060*Modification History:
+000070* 2020-04-11 Original author - initial version, interactive
+000080*            add-two-numbers exercise.
+000090* 2026-08-09 DL   - Write each completed entry to a transaction
+000100*            file (TRANS-OUT-FILE) instead of just displaying it.
+000110* 2026-08-09 DL   - Validate numeric entry with a NUMERIC test and
+000120*            re-prompt on bad input instead of trusting ACCEPT.
+000130* 2026-08-09 DL   - Append an audit trail record (AUDIT-FILE) for
+000140*            every entry processed.
+000150* 2026-08-09 DL   - Added batch mode: drive GET-DATA from an
+000160*            optional input file (BATCH-IN-FILE) of name/number
+000170*            pairs instead of the terminal, looping until end of
+000180*            file. Falls back to interactive ACCEPT when the
+000190*            batch file is not present. Reworked audit logging so
+000200*            it fires once per entry (batch or interactive)
+000210*            rather than only at end of run, so batch runs are
+000220*            fully logged. Restructured the procedure division
+000230*            into numbered sections to keep the larger control
+000240*            flow readable.
+000250* 2026-08-09 DL   - Added a formatted, paginated daily report
+000260*            (PRINT-FILE) with title/date/page headers in place
+000270*            of the old console DISPLAY line.
+000280* 2026-08-09 DL   - A name that overflows WS-FULL-NAME now forces
+000290*            a re-prompt of the name in interactive mode instead
+000300*            of silently continuing with a truncated name. In
+000310*            batch mode there is no operator to re-prompt, so the
+000320*            offending record is skipped and logged instead.
+000330* 2026-08-09 DL   - CALC-DATA now checks ON SIZE ERROR and
+000340*            supports add/subtract/multiply/divide, selected by
+000350*            WS-OPERATION-CODE (interactive prompt, or the
+000360*            operation column carried on a batch record).
+000370* 2026-08-09 DL   - Batch runs now checkpoint their place
+000380*            (CHECKPOINT-FILE) every WS-CHECKPOINT-INTERVAL
+000390*            records so a restarted job can resume instead of
+000400*            reprocessing the whole file.
+000410* 2026-08-09 DL   - Added EXTRACT-FILE, a fixed-width extract of
+000420*            each entry's name and result for the reconciliation
+000430*            system to pick up.
+000440* 2026-08-09 DL   - Added CUSTOMER-MASTER-FILE, an indexed lookup
+000450*            by last name so a repeat customer's name does not
+000460*            have to be re-keyed.
+000470* 2026-08-09 DL   - Numeric entry is now tested against its
+000480*            trimmed length instead of the whole space-padded
+000490*            field, so a normal answer no longer fails the
+000500*            NUMERIC test. The result line now names the
+000510*            operation performed instead of always saying "sum".
+000520*            A calculation error now skips the report/
+000530*            transaction/audit/extract writes for that entry
+000540*            instead of recording a bad result, and a found
+000550*            customer whose name on file overflows is skipped with
+000560*            an error message instead of re-prompting forever.
+000570* 2026-08-09 DL   - Number entry now also rejects more digits than
+000580*            WS-FIRST-NUMBER/WS-SECOND-NUMBER can hold instead of
+000590*            letting an over-length answer pass the NUMERIC test
+000600*            and silently lose its high-order digit on the MOVE.
+000610*            BATCH-IN-FILE is now closed on both the batch and
+000620*            interactive paths out of FINISH-UP. Restored the
+000630*            trailing delimiter in BUILD-FULL-NAME's STRING that
+000640*            was dropped by the batch-mode restructuring, so the
+000650*            overflow boundary matches the original design again.
+000660*            A divide-by-zero no longer also reports the generic
+000670*            "RESULT OVERFLOWED" warning.
+000680*****************************************************************
+000690 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID. PRACTICE-ROOM.
+000710 AUTHOR. DATA-PROCESSING-TEAM.
+000720 INSTALLATION. TRAINING-DEPT.
+000730 DATE-WRITTEN. APRIL 11, 2020.
+000740 DATE-COMPILED.
+000750 ENVIRONMENT DIVISION.
+000760 INPUT-OUTPUT SECTION.
+000770 FILE-CONTROL.
+000780     SELECT TRANS-OUT-FILE ASSIGN TO "TRANOUT"
+000790         ORGANIZATION IS LINE SEQUENTIAL.
+000800
+000810     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000820         ORGANIZATION IS LINE SEQUENTIAL
+000830         FILE STATUS IS WS-AUDIT-STATUS.
+000840
+000850     SELECT OPTIONAL BATCH-IN-FILE ASSIGN TO "BATCHIN"
+000860         FILE STATUS IS WS-BATCH-STATUS.
+000870
+000880     SELECT PRINT-FILE ASSIGN TO "PRINTOUT"
+000890         ORGANIZATION IS LINE SEQUENTIAL.
+000900
+000910     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+000920         ORGANIZATION IS LINE SEQUENTIAL
+000930         FILE STATUS IS WS-CHKPT-STATUS.
+000940
+000950     SELECT EXTRACT-FILE ASSIGN TO "EXTRACT"
+000960         ORGANIZATION IS LINE SEQUENTIAL.
+000970
+000980     SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+000990         ORGANIZATION IS INDEXED
+001000         ACCESS MODE IS DYNAMIC
+001010         RECORD KEY IS CM-LAST-NAME
+001020         FILE STATUS IS WS-CUSTMAST-STATUS.
+001030
+001040 DATA DIVISION.
+001050 FILE SECTION.
+001060 FD  TRANS-OUT-FILE.
+001070 01  TRANS-RECORD.
+001080     05  TR-FIRST-NAME        PIC A(10).
+001090     05  TR-LAST-NAME         PIC A(10).
+001100     05  TR-FIRST-NUMBER      PIC -(18)9.9(19).
+001110     05  TR-SECOND-NUMBER     PIC -(18)9.9(19).
+001120     05  TR-RESULT            PIC -(18)9.9(19).
+001130
+001140 FD  AUDIT-FILE.
+001150 01  AUDIT-RECORD.
+001160     05  AR-DATE              PIC 9(06).
+001170     05  FILLER               PIC X(01) VALUE SPACE.
+001180     05  AR-TIME              PIC 9(08).
+001190     05  FILLER               PIC X(01) VALUE SPACE.
+001200     05  AR-FULL-NAME         PIC X(20).
+001210     05  FILLER               PIC X(01) VALUE SPACE.
+001220     05  AR-FIRST-NUMBER      PIC -(18)9.9(19).
+001230     05  FILLER               PIC X(01) VALUE SPACE.
+001240     05  AR-SECOND-NUMBER     PIC -(18)9.9(19).
+001250     05  FILLER               PIC X(01) VALUE SPACE.
+001260     05  AR-RESULT            PIC -(18)9.9(19).
+001270
+001280 FD  BATCH-IN-FILE.
+001290 01  BATCH-USER-RECORD.
+001300     COPY USERREC REPLACING
+001310         ==FIRST-NAME== BY ==BR-FIRST-NAME==
+001320         ==LAST-NAME== BY ==BR-LAST-NAME==
+001330         ==FIRST-NUMBER== BY ==BR-FIRST-NUMBER==
+001340         ==SECOND-NUMBER== BY ==BR-SECOND-NUMBER==.
+001350     05  BR-OPERATION-CODE    PIC 9(01).
+001360
+001370 FD  PRINT-FILE.
+001380 01  PRINT-LINE               PIC X(80).
+001390
+001400 FD  CHECKPOINT-FILE.
+001410 01  CHECKPOINT-RECORD.
+001420     05  CK-LAST-RECORD-NUMBER PIC 9(09).
+001430
+001440 FD  EXTRACT-FILE.
+001450 01  EXTRACT-RECORD.
+001460     05  EX-FULL-NAME         PIC X(20).
+001470     05  EX-RESULT            PIC S9(19)V9(19) SIGN LEADING
+001480                                  SEPARATE.
+001490
+001500 FD  CUSTOMER-MASTER-FILE.
+001510     COPY CUSTREC.
+001520
+001530 WORKING-STORAGE SECTION.
+001540 01  WS-USER.
+001550     COPY USERREC REPLACING
+001560         ==FIRST-NAME== BY ==WS-FIRST-NAME==
+001570         ==LAST-NAME== BY ==WS-LAST-NAME==
+001580         ==FIRST-NUMBER== BY ==WS-FIRST-NUMBER==
+001590         ==SECOND-NUMBER== BY ==WS-SECOND-NUMBER==.
+001600
+001610 01  WS-FULL-NAME             PIC A(20).
+001620 01  WS-CLOSE                 PIC A(1).
+001630 01  WS-ADDED-NUMBERS         PIC S9(19)V9(19) COMP-3.
+001640 01  WS-RESULT-LABEL          PIC X(25).
+001650 01  WS-NUMBER-ENTRY          PIC X(20).
+001660 01  WS-OPERATION-ENTRY       PIC X(01).
+001670
+001680 01  WS-OPERATION-CODE        PIC 9(01) VALUE 1.
+001690     88  OP-ADD                    VALUE 1.
+001700     88  OP-SUBTRACT               VALUE 2.
+001710     88  OP-MULTIPLY               VALUE 3.
+001720     88  OP-DIVIDE                 VALUE 4.
+001730
+001740 01  WS-SWITCHES.
+001750     05  WS-BATCH-MODE-SWITCH      PIC X(01) VALUE "N".
+001760         88  BATCH-MODE-ACTIVE         VALUE "Y".
+001770     05  WS-MORE-RECORDS-SWITCH    PIC X(01) VALUE "Y".
+001780         88  MORE-RECORDS-REMAIN       VALUE "Y".
+001790         88  NO-MORE-RECORDS           VALUE "N".
+001800     05  WS-CUSTOMER-FOUND-SWITCH  PIC X(01) VALUE "N".
+001810         88  CUSTOMER-FOUND            VALUE "Y".
+001820     05  WS-FIRST-NUM-VALID-SWITCH PIC X(01) VALUE "N".
+001830         88  FIRST-NUM-IS-VALID        VALUE "Y".
+001840     05  WS-SECOND-NUM-VALID-SW    PIC X(01) VALUE "N".
+001850         88  SECOND-NUM-IS-VALID       VALUE "Y".
+001860     05  WS-NAME-OVERFLOW-SWITCH   PIC X(01) VALUE "N".
+001870         88  NAME-DID-OVERFLOW         VALUE "Y".
+001880     05  WS-NAME-VALID-SWITCH      PIC X(01) VALUE "N".
+001890         88  NAME-IS-VALID             VALUE "Y".
+001900     05  WS-SKIP-RECORD-SWITCH     PIC X(01) VALUE "N".
+001910         88  SKIP-THIS-RECORD          VALUE "Y".
+001920     05  WS-OP-VALID-SWITCH        PIC X(01) VALUE "N".
+001930         88  OP-ENTRY-IS-VALID         VALUE "Y".
+001940     05  WS-CALC-ERROR-SWITCH      PIC X(01) VALUE "N".
+001950         88  CALC-ERROR-OCCURRED       VALUE "Y".
+001960     05  WS-DIVIDE-BY-ZERO-SWITCH  PIC X(01) VALUE "N".
+001970         88  DIVIDE-BY-ZERO-OCCURRED   VALUE "Y".
+001980
+001990 01  WS-FILE-STATUSES.
+002000     05  WS-AUDIT-STATUS           PIC X(02).
+002010     05  WS-BATCH-STATUS           PIC X(02).
+002020     05  WS-CHKPT-STATUS           PIC X(02).
+002030     05  WS-CUSTMAST-STATUS        PIC X(02).
+002040         88  CUSTMAST-FILE-NOT-FOUND  VALUE "35".
+002050
+002060 01  WS-RUN-DATE               PIC 9(06).
+002070
+002080 77  WS-RECORD-COUNT           PIC 9(09) COMP VALUE ZERO.
+002090 77  WS-SKIP-COUNT             PIC 9(09) COMP VALUE ZERO.
+002100 77  WS-CHECKPOINT-INTERVAL    PIC 9(05) COMP VALUE 10.
+002110 77  WS-TEMP-QUOTIENT          PIC 9(09) COMP VALUE ZERO.
+002120 77  WS-TEMP-REMAINDER         PIC 9(09) COMP VALUE ZERO.
+002130 77  WS-NUMBER-LENGTH          PIC 9(02) COMP VALUE ZERO.
+002140 77  WS-MAX-NUMBER-DIGITS      PIC 9(02) COMP VALUE 19.
+002150 77  WS-LINE-COUNT             PIC 9(03) COMP VALUE ZERO.
+002160 77  WS-PAGE-NUMBER            PIC 9(03) COMP VALUE 1.
+002170 77  WS-MAX-LINES-PER-PAGE     PIC 9(03) COMP VALUE 50.
+002180
+002190 01  PRINT-HEADING-1.
+002200     05  FILLER                PIC X(25) VALUE SPACES.
+002210     05  FILLER                PIC X(30)
+002220             VALUE "PRACTICE ROOM DAILY REPORT".
+002230     05  FILLER                PIC X(25) VALUE SPACES.
+002240
+002250 01  PRINT-HEADING-2.
+002260     05  FILLER                PIC X(10) VALUE "RUN DATE: ".
+002270     05  PH2-RUN-DATE          PIC 9(06).
+002280     05  FILLER                PIC X(10) VALUE SPACES.
+002290     05  FILLER                PIC X(06) VALUE "PAGE: ".
+002300     05  PH2-PAGE-NO           PIC ZZ9.
+002310     05  FILLER                PIC X(38) VALUE SPACES.
+002320
+002330 01  PRINT-HEADING-3.
+002340     05  FILLER                PIC X(22) VALUE "NAME".
+002350     05  FILLER                PIC X(20) VALUE "RESULT".
+002360     05  FILLER                PIC X(38) VALUE SPACES.
+002370
+002380 01  PRINT-DETAIL-LINE.
+002390     05  PD-FULL-NAME          PIC X(22).
+002400     05  PD-RESULT             PIC -(18)9.9(19).
+002410
+002420 PROCEDURE DIVISION.
+002430
+002440 0000-MAINLINE.
+002450     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002460     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+002470         UNTIL NO-MORE-RECORDS
+002480     PERFORM 9000-FINISH-UP THRU 9000-EXIT
+002490     GOBACK.
+002500
+002510*----------------------------------------------------------------
+002520* 1000 SERIES - START OF RUN
+002530*----------------------------------------------------------------
+002540 1000-INITIALIZE.
+002550     ACCEPT WS-RUN-DATE FROM DATE
+002560     OPEN OUTPUT TRANS-OUT-FILE
+002570     OPEN OUTPUT PRINT-FILE
+002580     OPEN OUTPUT EXTRACT-FILE
+002590     OPEN EXTEND AUDIT-FILE
+002600     IF WS-AUDIT-STATUS NOT = "00"
+002610         OPEN OUTPUT AUDIT-FILE
+002620     END-IF
+002630     PERFORM 1100-OPEN-CUSTOMER-MASTER THRU 1100-EXIT
+002640     PERFORM 1200-DETERMINE-BATCH-MODE THRU 1200-EXIT
+002650     PERFORM 1300-CHECK-RESTART THRU 1300-EXIT.
+002660 1000-EXIT.
+002670     EXIT.
+002680
+002690 1100-OPEN-CUSTOMER-MASTER.
+002700     OPEN I-O CUSTOMER-MASTER-FILE
+002710     IF CUSTMAST-FILE-NOT-FOUND
+002720         OPEN OUTPUT CUSTOMER-MASTER-FILE
+002730         CLOSE CUSTOMER-MASTER-FILE
+002740         OPEN I-O CUSTOMER-MASTER-FILE
+002750     END-IF.
+002760 1100-EXIT.
+002770     EXIT.
+002780
+002790 1200-DETERMINE-BATCH-MODE.
+002800     OPEN INPUT BATCH-IN-FILE
+002810     IF WS-BATCH-STATUS = "00"
+002820         MOVE "Y" TO WS-BATCH-MODE-SWITCH
+002830     ELSE
+002840         MOVE "N" TO WS-BATCH-MODE-SWITCH
+002850     END-IF.
+002860 1200-EXIT.
+002870     EXIT.
+002880
+002890 1300-CHECK-RESTART.
+002900     IF BATCH-MODE-ACTIVE
+002910         MOVE ZERO TO WS-SKIP-COUNT
+002920         OPEN INPUT CHECKPOINT-FILE
+002930         IF WS-CHKPT-STATUS = "00"
+002940             READ CHECKPOINT-FILE
+002950             IF WS-CHKPT-STATUS = "00"
+002960                 MOVE CK-LAST-RECORD-NUMBER TO WS-SKIP-COUNT
+002970             END-IF
+002980             CLOSE CHECKPOINT-FILE
+002990         END-IF
+003000         IF WS-SKIP-COUNT > ZERO
+003010             DISPLAY "RESUMING BATCH AFTER RECORD " WS-SKIP-COUNT
+003020             PERFORM 1310-SKIP-ONE-RECORD THRU 1310-EXIT
+003030                 VARYING WS-TEMP-QUOTIENT FROM 1 BY 1
+003040                 UNTIL WS-TEMP-QUOTIENT > WS-SKIP-COUNT
+003050                     OR NO-MORE-RECORDS
+003060             MOVE WS-SKIP-COUNT TO WS-RECORD-COUNT
+003070         END-IF
+003080         IF MORE-RECORDS-REMAIN
+003090             PERFORM 2100-READ-NEXT-BATCH-REC THRU 2100-EXIT
+003100         END-IF
+003110     END-IF.
+003120 1300-EXIT.
+003130     EXIT.
+003140
+003150 1310-SKIP-ONE-RECORD.
+003160     READ BATCH-IN-FILE
+003170         AT END
+003180             MOVE "N" TO WS-MORE-RECORDS-SWITCH
+003190     END-READ.
+003200 1310-EXIT.
+003210     EXIT.
+003220
+003230*----------------------------------------------------------------
+003240* 2000 SERIES - PER-ENTRY PROCESSING
+003250*----------------------------------------------------------------
+003260 2000-PROCESS-RECORD.
+003270     MOVE "N" TO WS-SKIP-RECORD-SWITCH
+003280     ADD 1 TO WS-RECORD-COUNT
+003290     PERFORM 3000-GET-DATA THRU 3000-EXIT
+003300     IF NOT SKIP-THIS-RECORD
+003310         PERFORM 4000-CALC-DATA THRU 4000-EXIT
+003320         IF CALC-ERROR-OCCURRED
+003330             DISPLAY "RECORD " WS-RECORD-COUNT
+003340                 " SKIPPED - CALCULATION ERROR"
+003350         ELSE
+003360             PERFORM 5000-SHOW-DATA THRU 5000-EXIT
+003370             PERFORM 6000-WRITE-TRANS-RECORD THRU 6000-EXIT
+003380             PERFORM 6100-WRITE-AUDIT-RECORD THRU 6100-EXIT
+003390             PERFORM 6200-WRITE-EXTRACT-RECORD THRU 6200-EXIT
+003400         END-IF
+003410     END-IF
+003420     IF BATCH-MODE-ACTIVE
+003430         PERFORM 6300-WRITE-CHECKPOINT THRU 6300-EXIT
+003440         PERFORM 2100-READ-NEXT-BATCH-REC THRU 2100-EXIT
+003450     ELSE
+003460         MOVE "N" TO WS-MORE-RECORDS-SWITCH
+003470     END-IF.
+003480 2000-EXIT.
+003490     EXIT.
+003500
+003510 2100-READ-NEXT-BATCH-REC.
+003520     READ BATCH-IN-FILE
+003530         AT END
+003540             MOVE "N" TO WS-MORE-RECORDS-SWITCH
+003550     END-READ.
+003560 2100-EXIT.
+003570     EXIT.
+003580
+003590*----------------------------------------------------------------
+003600* 3000 SERIES - GET-DATA (interactive or batch)
+003610*----------------------------------------------------------------
+003620 3000-GET-DATA.
+003630     IF BATCH-MODE-ACTIVE
+003640         PERFORM 3100-GET-DATA-FROM-BATCH THRU 3100-EXIT
+003650     ELSE
+003660         PERFORM 3200-GET-DATA-INTERACTIVE THRU 3200-EXIT
+003670     END-IF.
+003680 3000-EXIT.
+003690     EXIT.
+003700
+003710 3100-GET-DATA-FROM-BATCH.
+003720     MOVE SPACES TO WS-USER WS-FULL-NAME
+003730     MOVE BR-FIRST-NAME OF BATCH-USER-RECORD
+003740         TO WS-FIRST-NAME OF WS-USER
+003750     MOVE BR-LAST-NAME OF BATCH-USER-RECORD
+003760         TO WS-LAST-NAME OF WS-USER
+003770     MOVE BR-FIRST-NUMBER OF BATCH-USER-RECORD
+003780         TO WS-FIRST-NUMBER OF WS-USER
+003790     MOVE BR-SECOND-NUMBER OF BATCH-USER-RECORD
+003800         TO WS-SECOND-NUMBER OF WS-USER
+003810     MOVE BR-OPERATION-CODE OF BATCH-USER-RECORD
+003820         TO WS-OPERATION-CODE
+003830     IF WS-OPERATION-CODE < 1 OR WS-OPERATION-CODE > 4
+003840         MOVE 1 TO WS-OPERATION-CODE
+003850     END-IF
+003860     PERFORM 3600-BUILD-FULL-NAME THRU 3600-EXIT
+003870     IF NAME-DID-OVERFLOW
+003880         DISPLAY "RECORD " WS-RECORD-COUNT
+003890             " SKIPPED - NAME TOO LONG TO FIT ON FILE"
+003900         MOVE "Y" TO WS-SKIP-RECORD-SWITCH
+003910     END-IF.
+003920 3100-EXIT.
+003930     EXIT.
+003940
+003950 3200-GET-DATA-INTERACTIVE.
+003960     MOVE "N" TO WS-NAME-VALID-SWITCH
+003970     PERFORM 3210-CAPTURE-NAME THRU 3210-EXIT
+003980         UNTIL NAME-IS-VALID
+003990     PERFORM 3500-SELECT-OPERATION THRU 3500-EXIT
+004000     MOVE "N" TO WS-FIRST-NUM-VALID-SWITCH
+004010     PERFORM 3700-ACCEPT-FIRST-NUMBER THRU 3700-EXIT
+004020         UNTIL FIRST-NUM-IS-VALID
+004030     MOVE "N" TO WS-SECOND-NUM-VALID-SW
+004040     PERFORM 3800-ACCEPT-SECOND-NUMBER THRU 3800-EXIT
+004050         UNTIL SECOND-NUM-IS-VALID.
+004060 3200-EXIT.
+004070     EXIT.
+004080
+004090 3210-CAPTURE-NAME.
+004100     MOVE SPACES TO WS-USER WS-FULL-NAME
+004110     MOVE "N" TO WS-CUSTOMER-FOUND-SWITCH
+004120     DISPLAY "What is your last name?"
+004130     ACCEPT WS-LAST-NAME OF WS-USER
+004140     DISPLAY "What is your first name?"
+004150     ACCEPT WS-FIRST-NAME OF WS-USER
+004160     PERFORM 3300-LOOKUP-CUSTOMER THRU 3300-EXIT
+004170     IF CUSTOMER-FOUND
+004180         IF CM-FIRST-NAME = WS-FIRST-NAME OF WS-USER
+004190             DISPLAY "Welcome back, we have you on file."
+004200         ELSE
+004210             MOVE "N" TO WS-CUSTOMER-FOUND-SWITCH
+004220         END-IF
+004230     END-IF
+004240     PERFORM 3600-BUILD-FULL-NAME THRU 3600-EXIT
+004250     IF NAME-DID-OVERFLOW
+004260         IF CUSTOMER-FOUND
+004270             DISPLAY "THE NAME ON FILE IS TOO LONG TO FIT OUR"
+004280             DISPLAY "RECORDS - SKIPPING THIS ENTRY"
+004290             MOVE "Y" TO WS-SKIP-RECORD-SWITCH
+004300             MOVE "Y" TO WS-NAME-VALID-SWITCH
+004310         ELSE
+004320             DISPLAY "That name is too long to fit our records."
+004330             DISPLAY "Please re-enter it."
+004340             MOVE "N" TO WS-NAME-VALID-SWITCH
+004350         END-IF
+004360     ELSE
+004370         IF NOT CUSTOMER-FOUND
+004380             PERFORM 3400-ADD-CUSTOMER THRU 3400-EXIT
+004390         END-IF
+004400         MOVE "Y" TO WS-NAME-VALID-SWITCH
+004410     END-IF.
+004420 3210-EXIT.
+004430     EXIT.
+004440
+004450 3300-LOOKUP-CUSTOMER.
+004460     MOVE WS-LAST-NAME OF WS-USER TO CM-LAST-NAME
+004470     MOVE "N" TO WS-CUSTOMER-FOUND-SWITCH
+004480     READ CUSTOMER-MASTER-FILE
+004490         INVALID KEY
+004500             MOVE "N" TO WS-CUSTOMER-FOUND-SWITCH
+004510         NOT INVALID KEY
+004520             MOVE "Y" TO WS-CUSTOMER-FOUND-SWITCH
+004530     END-READ.
+004540 3300-EXIT.
+004550     EXIT.
+004560
+004570 3400-ADD-CUSTOMER.
+004580     MOVE WS-LAST-NAME OF WS-USER TO CM-LAST-NAME
+004590     MOVE WS-FIRST-NAME OF WS-USER TO CM-FIRST-NAME
+004600     WRITE CUSTOMER-MASTER-RECORD
+004610         INVALID KEY
+004620             DISPLAY "UNABLE TO ADD CUSTOMER TO MASTER FILE"
+004630     END-WRITE.
+004640 3400-EXIT.
+004650     EXIT.
+004660
+004670 3500-SELECT-OPERATION.
+004680     MOVE "N" TO WS-OP-VALID-SWITCH
+004690     PERFORM 3510-PROMPT-OPERATION THRU 3510-EXIT
+004700         UNTIL OP-ENTRY-IS-VALID.
+004710 3500-EXIT.
+004720     EXIT.
+004730
+004740 3510-PROMPT-OPERATION.
+004750     DISPLAY "Select operation: 1=Add 2=Subtract "
+004760         "3=Multiply 4=Divide"
+004770     ACCEPT WS-OPERATION-ENTRY
+004780     IF WS-OPERATION-ENTRY IS NUMERIC
+004790             AND WS-OPERATION-ENTRY >= 1
+004800             AND WS-OPERATION-ENTRY <= 4
+004810         MOVE WS-OPERATION-ENTRY TO WS-OPERATION-CODE
+004820         MOVE "Y" TO WS-OP-VALID-SWITCH
+004830     ELSE
+004840         DISPLAY "Please enter 1, 2, 3, or 4."
+004850     END-IF.
+004860 3510-EXIT.
+004870     EXIT.
+004880
+004890 3600-BUILD-FULL-NAME.
+004900     MOVE SPACES TO WS-FULL-NAME
+004910     STRING WS-FIRST-NAME OF WS-USER DELIMITED BY SPACE
+004920            SPACE DELIMITED BY SIZE
+004930            WS-LAST-NAME OF WS-USER DELIMITED BY SPACE
+004940            SPACE DELIMITED BY SIZE
+004950            INTO WS-FULL-NAME
+004960         ON OVERFLOW
+004970             MOVE "Y" TO WS-NAME-OVERFLOW-SWITCH
+004980         NOT ON OVERFLOW
+004990             MOVE "N" TO WS-NAME-OVERFLOW-SWITCH
+005000     END-STRING.
+005010 3600-EXIT.
+005020     EXIT.
+005030
+005040 3700-ACCEPT-FIRST-NUMBER.
+005050     DISPLAY "Choose a number:"
+005060     MOVE SPACES TO WS-NUMBER-ENTRY
+005070     ACCEPT WS-NUMBER-ENTRY
+005080     MOVE ZERO TO WS-NUMBER-LENGTH
+005090     INSPECT WS-NUMBER-ENTRY TALLYING WS-NUMBER-LENGTH
+005100         FOR CHARACTERS BEFORE INITIAL SPACE
+005110     IF WS-NUMBER-LENGTH > ZERO
+005120             AND WS-NUMBER-LENGTH <= WS-MAX-NUMBER-DIGITS
+005130             AND WS-NUMBER-ENTRY (1:WS-NUMBER-LENGTH) IS NUMERIC
+005140             AND WS-NUMBER-ENTRY (WS-NUMBER-LENGTH + 1:) = SPACES
+005150         MOVE WS-NUMBER-ENTRY (1:WS-NUMBER-LENGTH)
+005160             TO WS-FIRST-NUMBER OF WS-USER
+005170         MOVE "Y" TO WS-FIRST-NUM-VALID-SWITCH
+005180     ELSE
+005190         DISPLAY "That is not a valid number, try again."
+005200     END-IF.
+005210 3700-EXIT.
+005220     EXIT.
+005230
+005240 3800-ACCEPT-SECOND-NUMBER.
+005250     DISPLAY "Choose a second number:"
+005260     MOVE SPACES TO WS-NUMBER-ENTRY
+005270     ACCEPT WS-NUMBER-ENTRY
+005280     MOVE ZERO TO WS-NUMBER-LENGTH
+005290     INSPECT WS-NUMBER-ENTRY TALLYING WS-NUMBER-LENGTH
+005300         FOR CHARACTERS BEFORE INITIAL SPACE
+005310     IF WS-NUMBER-LENGTH > ZERO
+005320             AND WS-NUMBER-LENGTH <= WS-MAX-NUMBER-DIGITS
+005330             AND WS-NUMBER-ENTRY (1:WS-NUMBER-LENGTH) IS NUMERIC
+005340             AND WS-NUMBER-ENTRY (WS-NUMBER-LENGTH + 1:) = SPACES
+005350         MOVE WS-NUMBER-ENTRY (1:WS-NUMBER-LENGTH)
+005360             TO WS-SECOND-NUMBER OF WS-USER
+005370         MOVE "Y" TO WS-SECOND-NUM-VALID-SW
+005380     ELSE
+005390         DISPLAY "That is not a valid number, try again."
+005400     END-IF.
+005410 3800-EXIT.
+005420     EXIT.
+005430
+005440*----------------------------------------------------------------
+005450* 4000 SERIES - CALC-DATA
+005460*----------------------------------------------------------------
+005470 4000-CALC-DATA.
+005480     MOVE "N" TO WS-CALC-ERROR-SWITCH
+005490     MOVE "N" TO WS-DIVIDE-BY-ZERO-SWITCH
+005500     EVALUATE TRUE
+005510         WHEN OP-ADD
+005520             MOVE "The sum is: "        TO WS-RESULT-LABEL
+005530         WHEN OP-SUBTRACT
+005540             MOVE "The difference is: " TO WS-RESULT-LABEL
+005550         WHEN OP-MULTIPLY
+005560             MOVE "The product is: "    TO WS-RESULT-LABEL
+005570         WHEN OP-DIVIDE
+005580             MOVE "The quotient is: "   TO WS-RESULT-LABEL
+005590     END-EVALUATE
+005600     EVALUATE TRUE
+005610         WHEN OP-ADD
+005620             ADD WS-FIRST-NUMBER OF WS-USER
+005630                 WS-SECOND-NUMBER OF WS-USER
+005640                 GIVING WS-ADDED-NUMBERS
+005650                 ON SIZE ERROR
+005660                     MOVE "Y" TO WS-CALC-ERROR-SWITCH
+005670             END-ADD
+005680         WHEN OP-SUBTRACT
+005690             SUBTRACT WS-SECOND-NUMBER OF WS-USER
+005700                 FROM WS-FIRST-NUMBER OF WS-USER
+005710                 GIVING WS-ADDED-NUMBERS
+005720                 ON SIZE ERROR
+005730                     MOVE "Y" TO WS-CALC-ERROR-SWITCH
+005740             END-SUBTRACT
+005750         WHEN OP-MULTIPLY
+005760             MULTIPLY WS-FIRST-NUMBER OF WS-USER
+005770                 BY WS-SECOND-NUMBER OF WS-USER
+005780                 GIVING WS-ADDED-NUMBERS
+005790                 ON SIZE ERROR
+005800                     MOVE "Y" TO WS-CALC-ERROR-SWITCH
+005810             END-MULTIPLY
+005820         WHEN OP-DIVIDE
+005830             IF WS-SECOND-NUMBER OF WS-USER = ZERO
+005840                 MOVE "Y" TO WS-CALC-ERROR-SWITCH
+005850                 MOVE "Y" TO WS-DIVIDE-BY-ZERO-SWITCH
+005860                 MOVE ZERO TO WS-ADDED-NUMBERS
+005870                 DISPLAY "CANNOT DIVIDE BY ZERO"
+005880             ELSE
+005890                 DIVIDE WS-FIRST-NUMBER OF WS-USER
+005900                     BY WS-SECOND-NUMBER OF WS-USER
+005910                     GIVING WS-ADDED-NUMBERS
+005920                     ON SIZE ERROR
+005930                         MOVE "Y" TO WS-CALC-ERROR-SWITCH
+005940                 END-DIVIDE
+005950             END-IF
+005960     END-EVALUATE
+005970     IF CALC-ERROR-OCCURRED AND NOT DIVIDE-BY-ZERO-OCCURRED
+005980         DISPLAY "WARNING - RESULT OVERFLOWED, ANSWER IS WRONG"
+005990     END-IF.
+006000 4000-EXIT.
+006010     EXIT.
+006020
+006030*----------------------------------------------------------------
+006040* 5000 SERIES - SHOW-DATA / REPORT
+006050*----------------------------------------------------------------
+006060 5000-SHOW-DATA.
+006070     DISPLAY "Welcome " WS-FULL-NAME
+006080         " " WS-RESULT-LABEL WS-ADDED-NUMBERS
+006090     PERFORM 5100-WRITE-REPORT-LINE THRU 5100-EXIT.
+006100 5000-EXIT.
+006110     EXIT.
+006120
+006130 5100-WRITE-REPORT-LINE.
+006140     IF WS-LINE-COUNT = ZERO OR
+006150             WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+006160         PERFORM 5200-WRITE-REPORT-HEADERS THRU 5200-EXIT
+006170     END-IF
+006180     MOVE SPACES TO PRINT-DETAIL-LINE
+006190     MOVE WS-FULL-NAME TO PD-FULL-NAME
+006200     MOVE WS-ADDED-NUMBERS TO PD-RESULT
+006210     WRITE PRINT-LINE FROM PRINT-DETAIL-LINE
+006220     ADD 1 TO WS-LINE-COUNT.
+006230 5100-EXIT.
+006240     EXIT.
+006250
+006260 5200-WRITE-REPORT-HEADERS.
+006270     IF WS-LINE-COUNT NOT = ZERO
+006280         ADD 1 TO WS-PAGE-NUMBER
+006290     END-IF
+006300     MOVE WS-RUN-DATE TO PH2-RUN-DATE
+006310     MOVE WS-PAGE-NUMBER TO PH2-PAGE-NO
+006320     WRITE PRINT-LINE FROM PRINT-HEADING-1
+006330     WRITE PRINT-LINE FROM PRINT-HEADING-2
+006340     WRITE PRINT-LINE FROM PRINT-HEADING-3
+006350     MOVE ZERO TO WS-LINE-COUNT.
+006360 5200-EXIT.
+006370     EXIT.
+006380
+006390*----------------------------------------------------------------
+006400* 6000 SERIES - WRITE OUTPUT FILES
+006410*----------------------------------------------------------------
+006420 6000-WRITE-TRANS-RECORD.
+006430     MOVE WS-FIRST-NAME OF WS-USER TO TR-FIRST-NAME
+006440     MOVE WS-LAST-NAME OF WS-USER TO TR-LAST-NAME
+006450     MOVE WS-FIRST-NUMBER OF WS-USER TO TR-FIRST-NUMBER
+006460     MOVE WS-SECOND-NUMBER OF WS-USER TO TR-SECOND-NUMBER
+006470     MOVE WS-ADDED-NUMBERS TO TR-RESULT
+006480     WRITE TRANS-RECORD.
+006490 6000-EXIT.
+006500     EXIT.
+006510
+006520 6100-WRITE-AUDIT-RECORD.
+006530     ACCEPT AR-DATE FROM DATE
+006540     ACCEPT AR-TIME FROM TIME
+006550     MOVE WS-FULL-NAME TO AR-FULL-NAME
+006560     MOVE WS-FIRST-NUMBER OF WS-USER TO AR-FIRST-NUMBER
+006570     MOVE WS-SECOND-NUMBER OF WS-USER TO AR-SECOND-NUMBER
+006580     MOVE WS-ADDED-NUMBERS TO AR-RESULT
+006590     WRITE AUDIT-RECORD.
+006600 6100-EXIT.
+006610     EXIT.
+006620
+006630 6200-WRITE-EXTRACT-RECORD.
+006640     MOVE WS-FULL-NAME TO EX-FULL-NAME
+006650     MOVE WS-ADDED-NUMBERS TO EX-RESULT
+006660     WRITE EXTRACT-RECORD.
+006670 6200-EXIT.
+006680     EXIT.
+006690
+006700 6300-WRITE-CHECKPOINT.
+006710     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+006720         GIVING WS-TEMP-QUOTIENT
+006730         REMAINDER WS-TEMP-REMAINDER
+006740     IF WS-TEMP-REMAINDER = ZERO
+006750         MOVE WS-RECORD-COUNT TO CK-LAST-RECORD-NUMBER
+006760         OPEN OUTPUT CHECKPOINT-FILE
+006770         WRITE CHECKPOINT-RECORD
+006780         CLOSE CHECKPOINT-FILE
+006790     END-IF.
+006800 6300-EXIT.
+006810     EXIT.
+006820
+006830*----------------------------------------------------------------
+006840* 9000 SERIES - END OF RUN
+006850*----------------------------------------------------------------
+006860 9000-FINISH-UP.
+006870     IF BATCH-MODE-ACTIVE
+006880         DISPLAY "BATCH RUN COMPLETE - " WS-RECORD-COUNT
+006890             " RECORD(S) PROCESSED"
+006900         MOVE ZERO TO CK-LAST-RECORD-NUMBER
+006910         OPEN OUTPUT CHECKPOINT-FILE
+006920         WRITE CHECKPOINT-RECORD
+006930         CLOSE CHECKPOINT-FILE
+006940     ELSE
+006950         DISPLAY "Press any key to close"
+006960         ACCEPT WS-CLOSE
+006970     END-IF
+006980     DISPLAY "Goodbye!"
+006990     CLOSE TRANS-OUT-FILE
+007000     CLOSE AUDIT-FILE
+007010     CLOSE PRINT-FILE
+007020     CLOSE EXTRACT-FILE
+007030     CLOSE BATCH-IN-FILE
+007040     CLOSE CUSTOMER-MASTER-FILE.
+007050 9000-EXIT.
+007060     EXIT.
+007070
+007080 END PROGRAM PRACTICE-ROOM.
