@@ -0,0 +1,8 @@
+000010*****************************************************************
+000020* CUSTREC.CPY
+000030* Customer master record - repeat-customer name lookup used by
+000040* CUSTOMER-MASTER-FILE (indexed by CM-LAST-NAME).
+000050*****************************************************************
+000060 01  CUSTOMER-MASTER-RECORD.
+000070     05  CM-LAST-NAME         PIC X(10).
+000080     05  CM-FIRST-NAME        PIC X(10).
