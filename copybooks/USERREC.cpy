@@ -0,0 +1,12 @@
+000010*****************************************************************
+000020* USERREC.CPY
+000030* Common name / number entry layout, shared by WS-USER in
+000040* WORKING-STORAGE and by the batch input record in BATCH-IN-FILE.
+000050* Include with COPY USERREC REPLACING, mapping each base field
+000060* name below to the prefixed name used in the including record
+000070* (see WS-USER and BATCH-USER-RECORD for examples).
+000080*****************************************************************
+000090    05  FIRST-NAME           PIC A(10).
+000100    05  LAST-NAME            PIC A(10).
+000110    05  FIRST-NUMBER         PIC S9(19)V9(19) COMP-3.
+000120    05  SECOND-NUMBER        PIC S9(19)V9(19) COMP-3.
